@@ -1,9 +1,94 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID.  CalculatePi
+       PROGRAM-ID.  CalculatePi.
        AUTHOR.  Ian Kirker.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PI-RESULTS-FILE
+               ASSIGN TO "PIRESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PIRESULT-STATUS.
+           SELECT PI-CHECKPOINT-FILE
+               ASSIGN TO "PICHKPT.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PICHKPT-STATUS.
+           SELECT PI-PARTIAL-FILE
+               ASSIGN TO "PIPRTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PIPRTL-STATUS.
+           SELECT PI-AUDIT-FILE
+               ASSIGN TO "PIAUDIT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AU-RUN-KEY
+               FILE STATUS IS WS-PIAUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PI-RESULTS-FILE.
+       COPY piresult.
+
+       FD  PI-CHECKPOINT-FILE.
+       COPY pichkpt.
+
+       FD  PI-PARTIAL-FILE.
+       COPY piprtl.
+
+       FD  PI-AUDIT-FILE.
+       COPY piaudit.
+
        WORKING-STORAGE SECTION.
+       01 WS-PIRESULT-STATUS PIC XX VALUE "00".
+       01 WS-PICHKPT-STATUS  PIC XX VALUE "00".
+       01 WS-PIPRTL-STATUS   PIC XX VALUE "00".
+       01 WS-PIAUDIT-STATUS  PIC XX VALUE "00".
+       01 WS-PARTIAL-RUN     PIC X VALUE "N".
+           88 WS-PARTIAL-MODE      VALUE "Y".
+       01 WS-LOOP-LIMIT      USAGE BINARY-LONG UNSIGNED VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL USAGE BINARY-LONG UNSIGNED
+                                 VALUE 1000000.
+       01 WS-STEPS-SINCE-CHECKPOINT USAGE BINARY-LONG UNSIGNED VALUE 0.
+       01 WS-RESUMING-RUN    PIC X VALUE "N".
+           88 WS-RESUMING          VALUE "Y".
+       01 WS-PI-REFERENCE    USAGE IS FLOAT-LONG
+                              VALUE 3.14159265358979.
+       01 WS-PI-TOLERANCE    USAGE IS FLOAT-LONG VALUE 0.0001.
+       01 WS-PI-ABS-ERROR    USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-RECONCILE-RESULT PIC X VALUE "N".
+           88 WS-RECONCILE-FAILED  VALUE "Y".
+       01 WS-METHOD           PIC X VALUE "M".
+           88 WS-METHOD-MIDPOINT   VALUE "M".
+           88 WS-METHOD-SIMPSON    VALUE "S".
+           88 WS-METHOD-MONTECARLO VALUE "R".
+       01 WS-SIMPSON-WEIGHT   USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+       01 WS-WEIGHTED-SLICE   USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-STEP-SCALE       USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-SIMPSON-LAST-STEP PIC X VALUE "N".
+           88 WS-IS-SIMPSON-LAST-STEP VALUE "Y".
+       01 WS-RANDOM-SEED      PIC 9(8) VALUE 0.
+       01 WS-DUMMY-RANDOM     USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-X-SQUARED        USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-SLICE-DENOM      USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-MID-OFFSET       USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-MAX-NUMBER-OF-STEPS USAGE BINARY-LONG UNSIGNED
+                                 VALUE 1000000000.
+       01 WS-STEPS-INVALID-FLAG PIC X VALUE "N".
+           88 WS-STEPS-INVALID     VALUE "Y".
+       01 WS-START-TIME.
+           05 WS-START-HR     PIC 99.
+           05 WS-START-MN     PIC 99.
+           05 WS-START-SC     PIC 99.
+           05 WS-START-HS     PIC 99.
+       01 WS-END-TIME.
+           05 WS-END-HR       PIC 99.
+           05 WS-END-MN       PIC 99.
+           05 WS-END-SC       PIC 99.
+           05 WS-END-HS       PIC 99.
+       01 WS-ELAPSED-SECONDS  PIC 9(6)V99 VALUE 0.
+       01 WS-START-HSECS      PIC 9(8) VALUE 0.
+       01 WS-END-HSECS        PIC 9(8) VALUE 0.
+       01 WS-ELAPSED-HSECS    PIC 9(8) VALUE 0.
       * Alternate Format:
       * 01 NumberOfSteps   PIC 9(18) VALUE 10000000.
        01 NumberOfSteps   USAGE IS BINARY-LONG UNSIGNED VALUE 10000000.
@@ -14,23 +99,441 @@
        01 X               USAGE IS FLOAT-LONG.
        01 ThisSlice       USAGE IS FLOAT-LONG.
 
-
+       COPY picntrl.
 
        PROCEDURE DIVISION.
        Begin.
+           PERFORM Read-Control-Card
+           PERFORM Write-Audit-Start
+           PERFORM Validate-Number-Of-Steps
+           IF WS-STEPS-INVALID
+               PERFORM Write-Audit-Reject
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
            DISPLAY "Calculating PI with:"
            DISPLAY "  " NumberOfSteps " slices"
-           DISPLAY "  1 process"
+           DISPLAY "  method " WS-METHOD
            COMPUTE StepSize ROUNDED = 1 / NumberOfSteps
-           
-           PERFORM VARYING StepNumber FROM 0 BY 1 
-             UNTIL StepNumber >= NumberOfSteps 
-             COMPUTE X ROUNDED = (StepNumber - 0.5) * StepSize
-             COMPUTE ThisSlice ROUNDED = (4 / (1 + X*X))
-             ADD ThisSlice to TotalSum
+           IF WS-METHOD-SIMPSON
+               COMPUTE WS-STEP-SCALE ROUNDED = StepSize / 3
+           ELSE
+               MOVE StepSize TO WS-STEP-SCALE
+           END-IF
+
+           IF WS-PARTIAL-MODE
+               DISPLAY "  partial range " CC-RANGE-START
+                   " thru " CC-RANGE-END " of " NumberOfSteps
+               MOVE CC-RANGE-START TO StepNumber
+               MOVE CC-RANGE-END TO WS-LOOP-LIMIT
+           ELSE
+               DISPLAY "  1 process"
+               PERFORM Check-For-Restart
+               IF WS-RESUMING
+                   DISPLAY "  resuming prior run at step " StepNumber
+               END-IF
+               MOVE NumberOfSteps TO WS-LOOP-LIMIT
+           END-IF
+
+      * Simpson's rule sums N+1 points (StepNumber 0 thru
+      * NumberOfSteps inclusive); only the job step that owns the
+      * final point extends its range to pick it up.
+           IF WS-METHOD-SIMPSON
+               IF WS-PARTIAL-MODE
+                   IF WS-IS-SIMPSON-LAST-STEP
+                       ADD 1 TO WS-LOOP-LIMIT
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-LOOP-LIMIT
+               END-IF
+           END-IF
+
+           IF WS-METHOD-MONTECARLO
+      * Wall-clock time alone isn't enough to seed a partial job step:
+      * several steps launched together for a split range can land in
+      * the same hundredth of a second and would otherwise draw the
+      * identical FUNCTION RANDOM sequence.  Folding in
+      * CC-RANGE-START (0 for a normal single-process run, distinct
+      * per job step for a partial run) keeps concurrent steps
+      * independent.
+               ACCEPT WS-RANDOM-SEED FROM TIME
+               ADD CC-RANGE-START TO WS-RANDOM-SEED
+               COMPUTE WS-DUMMY-RANDOM = FUNCTION RANDOM(WS-RANDOM-SEED)
+           END-IF
+
+           ACCEPT WS-START-TIME FROM TIME
+           PERFORM VARYING StepNumber FROM StepNumber BY 1
+             UNTIL StepNumber >= WS-LOOP-LIMIT
+             EVALUATE TRUE
+                 WHEN WS-METHOD-SIMPSON
+                     COMPUTE X ROUNDED = StepNumber * StepSize
+                     PERFORM Compute-Slice-Value
+                     PERFORM Determine-Simpson-Weight
+                     COMPUTE WS-WEIGHTED-SLICE ROUNDED =
+                         ThisSlice * WS-SIMPSON-WEIGHT
+                     ADD WS-WEIGHTED-SLICE TO TotalSum
+                 WHEN WS-METHOD-MONTECARLO
+                     COMPUTE X ROUNDED = FUNCTION RANDOM
+                     PERFORM Compute-Slice-Value
+                     ADD ThisSlice TO TotalSum
+                 WHEN OTHER
+      * StepNumber is 0-based (0 thru NumberOfSteps - 1), so the
+      * midpoint of slice StepNumber is (StepNumber + 0.5) * StepSize;
+      * StepNumber - 0.5 would land the first slice's midpoint at a
+      * negative x (a mirror-image duplicate of the true first
+      * midpoint under this even integrand) and never reach the true
+      * last midpoint near x=1.
+                     COMPUTE WS-MID-OFFSET = StepNumber + 0.5
+                     COMPUTE X ROUNDED = WS-MID-OFFSET * StepSize
+                     PERFORM Compute-Slice-Value
+                     ADD ThisSlice TO TotalSum
+             END-EVALUATE
+             IF NOT WS-PARTIAL-MODE
+                 ADD 1 TO WS-STEPS-SINCE-CHECKPOINT
+                 IF WS-STEPS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+                     PERFORM Write-Checkpoint
+                     MOVE 0 TO WS-STEPS-SINCE-CHECKPOINT
+                 END-IF
+             END-IF
            END-PERFORM
-           COMPUTE Pi ROUNDED = TotalSum * StepSize
-           DISPLAY "Obtained value of Pi: " Pi
-           DISPLAY "No time data obtained"
+           ACCEPT WS-END-TIME FROM TIME
+           PERFORM Compute-Elapsed-Time
+           DISPLAY "Elapsed time (seconds): " WS-ELAPSED-SECONDS
+
+           IF WS-PARTIAL-MODE
+               PERFORM Write-Partial-Result
+           ELSE
+               PERFORM Clear-Checkpoint
+               COMPUTE Pi ROUNDED = TotalSum * WS-STEP-SCALE
+               DISPLAY "Obtained value of Pi: " Pi
+               PERFORM Reconcile-Pi-Value
+               PERFORM Write-Pi-Result
+               IF WS-RECONCILE-FAILED
+                   MOVE 8 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           PERFORM Write-Audit-Finish
+
            STOP RUN.
 
+       Read-Control-Card.
+      * SYSIN carries an optional control card so ops can set the
+      * slice count per run without a recompile.  A blank or missing
+      * card keeps the compiled-in default.
+           MOVE SPACES TO PI-CONTROL-CARD
+           ACCEPT PI-CONTROL-CARD FROM SYSIN
+      * A blank/omitted card leaves CC-NUMBER-OF-STEPS as spaces,
+      * which fails the NUMERIC test -- so an explicit 0 on the card
+      * still overwrites the compiled-in default and is left for
+      * Validate-Number-Of-Steps to reject, rather than being
+      * mistaken for an omitted card.
+           IF CC-NUMBER-OF-STEPS IS NUMERIC
+               MOVE CC-NUMBER-OF-STEPS TO NumberOfSteps
+           END-IF
+           IF CC-TOLERANCE IS NUMERIC AND CC-TOLERANCE > 0
+               MOVE CC-TOLERANCE TO WS-PI-TOLERANCE
+           END-IF
+           IF CC-RANGE-END IS NUMERIC AND CC-RANGE-END > CC-RANGE-START
+               MOVE "Y" TO WS-PARTIAL-RUN
+           END-IF
+           IF CC-METHOD = "S" OR CC-METHOD = "R"
+               MOVE CC-METHOD TO WS-METHOD
+           ELSE
+               MOVE "M" TO WS-METHOD
+           END-IF
+      * Decide which job step owns the Simpson's-rule final endpoint
+      * against the range ops actually submitted, before NumberOfSteps
+      * is rounded up below -- a rounded-up NumberOfSteps would no
+      * longer match the CC-RANGE-END the final step was given.
+           IF WS-METHOD-SIMPSON
+               AND WS-PARTIAL-MODE
+               AND CC-RANGE-END = NumberOfSteps
+               MOVE "Y" TO WS-SIMPSON-LAST-STEP
+           END-IF
+      * Simpson's rule needs an even number of intervals; round up
+      * rather than reject a run over an odd slice count.
+           IF WS-METHOD-SIMPSON
+               AND FUNCTION MOD(NumberOfSteps, 2) NOT = 0
+               ADD 1 TO NumberOfSteps
+               DISPLAY "  Simpson's rule needs an even NumberOfSteps"
+                   " -- rounded up to " NumberOfSteps
+           END-IF.
+
+       Validate-Number-Of-Steps.
+      * CC-NUMBER-OF-STEPS is an unsigned field, so a negative value
+      * can't reach here, but zero or an absurdly large slice count
+      * can.  An oversized control-card value has to be caught by
+      * comparing the original PIC 9(10) CC-NUMBER-OF-STEPS against
+      * the ceiling -- Read-Control-Card's MOVE into the 4-byte
+      * BINARY-LONG UNSIGNED NumberOfSteps wraps mod 2**32, so a value
+      * like 5000000000 lands on 705032704 (under the ceiling) if
+      * NumberOfSteps itself is all that gets checked.  Catch both
+      * before any file is opened or a checkpoint/partial range is
+      * acted on.
+           MOVE "N" TO WS-STEPS-INVALID-FLAG
+           IF CC-NUMBER-OF-STEPS IS NUMERIC
+               AND CC-NUMBER-OF-STEPS > WS-MAX-NUMBER-OF-STEPS
+               MOVE "Y" TO WS-STEPS-INVALID-FLAG
+               DISPLAY "*** INVALID NumberOfSteps: " CC-NUMBER-OF-STEPS
+                   " (wraps to " NumberOfSteps " as BINARY-LONG)"
+               DISPLAY "    must be from 1 to "
+                   WS-MAX-NUMBER-OF-STEPS
+           ELSE
+               IF NumberOfSteps = 0
+                   OR NumberOfSteps > WS-MAX-NUMBER-OF-STEPS
+                   MOVE "Y" TO WS-STEPS-INVALID-FLAG
+                   DISPLAY "*** INVALID NumberOfSteps: " NumberOfSteps
+                   DISPLAY "    must be from 1 to "
+                       WS-MAX-NUMBER-OF-STEPS
+               END-IF
+           END-IF
+      * A partial job step's CC-RANGE-START/CC-RANGE-END sub-range has
+      * to fit inside the full NumberOfSteps range it's a slice of, or
+      * the loop either skips real steps or reprocesses ones another
+      * job step already owns.
+           IF WS-PARTIAL-MODE
+               AND (CC-RANGE-START >= NumberOfSteps
+                    OR CC-RANGE-END > NumberOfSteps)
+               MOVE "Y" TO WS-STEPS-INVALID-FLAG
+               DISPLAY "*** INVALID partial range: " CC-RANGE-START
+                   " thru " CC-RANGE-END
+               DISPLAY "    must fall within 0 thru " NumberOfSteps
+           END-IF.
+
+       Write-Audit-Start.
+      * One audit record per execution, keyed by job id/user id and
+      * the moment the job started, so "who ran this and when" is
+      * always answerable without digging through spool output.
+           MOVE SPACES TO AU-JOB-ID
+           ACCEPT AU-JOB-ID FROM ENVIRONMENT "JOBNAME"
+           IF AU-JOB-ID = SPACES
+               MOVE "BATCH" TO AU-JOB-ID
+           END-IF
+           MOVE SPACES TO AU-USER-ID
+           ACCEPT AU-USER-ID FROM ENVIRONMENT "USER"
+           IF AU-USER-ID = SPACES
+               MOVE "UNKNOWN" TO AU-USER-ID
+           END-IF
+           MOVE 0 TO AU-START-DATE
+           ACCEPT AU-START-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO AU-START-TIME
+           ACCEPT AU-START-TIME FROM TIME
+           MOVE NumberOfSteps TO AU-NUMBER-OF-STEPS
+           MOVE WS-METHOD TO AU-METHOD
+           MOVE CC-RANGE-START TO AU-RANGE-START
+           MOVE CC-RANGE-END TO AU-RANGE-END
+           MOVE "RUNNING" TO AU-FINAL-STATUS
+
+           OPEN I-O PI-AUDIT-FILE
+           IF WS-PIAUDIT-STATUS = "35"
+               OPEN OUTPUT PI-AUDIT-FILE
+               CLOSE PI-AUDIT-FILE
+               OPEN I-O PI-AUDIT-FILE
+           END-IF
+           WRITE PI-AUDIT-RECORD
+      * AU-RANGE-START being part of the key (see piaudit.cpy) makes a
+      * genuine collision vanishingly rare, but a duplicate-key WRITE
+      * is otherwise just skipped with no error by default -- surface
+      * it instead of silently losing the audit record.
+           IF WS-PIAUDIT-STATUS NOT = "00"
+               DISPLAY "*** AUDIT WRITE FAILED, status "
+                   WS-PIAUDIT-STATUS " for job " AU-JOB-ID
+                   " range-start " AU-RANGE-START
+           END-IF
+           CLOSE PI-AUDIT-FILE.
+
+       Write-Audit-Finish.
+      * Updates the record Write-Audit-Start wrote (same AU-RUN-KEY
+      * still held in the record area) with how the job actually
+      * finished.
+           MOVE 0 TO AU-END-DATE
+           ACCEPT AU-END-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO AU-END-TIME
+           ACCEPT AU-END-TIME FROM TIME
+           IF WS-RECONCILE-FAILED
+               MOVE "REJECTED" TO AU-FINAL-STATUS
+           ELSE
+               IF WS-PARTIAL-MODE
+                   MOVE "PARTIAL" TO AU-FINAL-STATUS
+               ELSE
+                   MOVE "COMPLETE" TO AU-FINAL-STATUS
+               END-IF
+           END-IF
+
+           OPEN I-O PI-AUDIT-FILE
+           REWRITE PI-AUDIT-RECORD
+           CLOSE PI-AUDIT-FILE.
+
+       Write-Audit-Reject.
+      * A parameter that fails Validate-Number-Of-Steps never reaches
+      * the slice loop, but Write-Audit-Start has already filed a
+      * RUNNING record for it -- close that record out as INVALID
+      * rather than leaving it stuck RUNNING forever.
+           MOVE 0 TO AU-END-DATE
+           ACCEPT AU-END-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO AU-END-TIME
+           ACCEPT AU-END-TIME FROM TIME
+           MOVE "INVALID" TO AU-FINAL-STATUS
+
+           OPEN I-O PI-AUDIT-FILE
+           REWRITE PI-AUDIT-RECORD
+           CLOSE PI-AUDIT-FILE.
+
+       Reconcile-Pi-Value.
+      * Compare the computed Pi against a known-good reference so a
+      * bad run (wrong NumberOfSteps, truncation, a bug) is flagged
+      * rather than being filed into history looking just as good as
+      * any other run.
+           COMPUTE WS-PI-ABS-ERROR = Pi - WS-PI-REFERENCE
+           IF WS-PI-ABS-ERROR < 0
+               COMPUTE WS-PI-ABS-ERROR = WS-PI-ABS-ERROR * -1
+           END-IF
+           IF WS-PI-ABS-ERROR > WS-PI-TOLERANCE
+               MOVE "Y" TO WS-RECONCILE-RESULT
+               DISPLAY "*** PI RECONCILIATION FAILED ***"
+               DISPLAY "    computed Pi   : " Pi
+               DISPLAY "    reference Pi  : " WS-PI-REFERENCE
+               DISPLAY "    absolute error: " WS-PI-ABS-ERROR
+               DISPLAY "    tolerance     : " WS-PI-TOLERANCE
+           END-IF.
+
+       Compute-Slice-Value.
+      * f(x) = 4 / (1 + x*x), one slice's contribution to the
+      * integral.  Split into two-operand steps rather than one
+      * chained COMPUTE -- this runtime evaluates a COMPUTE with three
+      * or more chained +/* terms incorrectly and drops a term (see
+      * Compute-Elapsed-Time), and x*x lands on exact binary fractions
+      * (0, 0.5, 1) often enough in this loop to make the chained form
+      * visibly unreliable rather than a rare corner case.
+           COMPUTE WS-X-SQUARED = X * X
+           COMPUTE WS-SLICE-DENOM = 1 + WS-X-SQUARED
+           COMPUTE ThisSlice ROUNDED = 4 / WS-SLICE-DENOM.
+
+       Determine-Simpson-Weight.
+      * Composite Simpson's rule: the two endpoints carry weight 1,
+      * interior even-indexed points weight 2, interior odd-indexed
+      * points weight 4.
+           IF StepNumber = 0 OR StepNumber = NumberOfSteps
+               MOVE 1 TO WS-SIMPSON-WEIGHT
+           ELSE
+               IF FUNCTION MOD(StepNumber, 2) = 0
+                   MOVE 2 TO WS-SIMPSON-WEIGHT
+               ELSE
+                   MOVE 4 TO WS-SIMPSON-WEIGHT
+               END-IF
+           END-IF.
+
+       Check-For-Restart.
+      * If a prior run for this same NumberOfSteps left an incomplete
+      * checkpoint (job abend, cancelled step, etc.), pick up the slice
+      * loop from there instead of starting StepNumber back at 0.
+           MOVE "N" TO WS-RESUMING-RUN
+           OPEN INPUT PI-CHECKPOINT-FILE
+           IF WS-PICHKPT-STATUS = "00"
+               READ PI-CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF CK-STATUS = "INCOMPLT"
+                           AND CK-NUMBER-OF-STEPS = NumberOfSteps
+                           AND CK-METHOD = WS-METHOD
+      * CK-STEP-NUMBER is the last StepNumber folded into CK-TOTAL-SUM,
+      * so resume one past it rather than reprocessing it.
+                           MOVE CK-STEP-NUMBER TO StepNumber
+                           ADD 1 TO StepNumber
+                           MOVE CK-TOTAL-SUM TO TotalSum
+                           MOVE "Y" TO WS-RESUMING-RUN
+                       END-IF
+               END-READ
+               CLOSE PI-CHECKPOINT-FILE
+           END-IF.
+
+       Write-Checkpoint.
+           MOVE StepNumber TO CK-STEP-NUMBER
+           MOVE TotalSum TO CK-TOTAL-SUM
+           MOVE NumberOfSteps TO CK-NUMBER-OF-STEPS
+           MOVE WS-METHOD TO CK-METHOD
+           MOVE "INCOMPLT" TO CK-STATUS
+           OPEN OUTPUT PI-CHECKPOINT-FILE
+           WRITE PI-CHECKPOINT-RECORD
+           CLOSE PI-CHECKPOINT-FILE.
+
+       Clear-Checkpoint.
+      * The slice loop ran to completion, so the checkpoint no longer
+      * represents an in-flight run; mark it done rather than leaving
+      * an INCOMPLT record for the next run to trip over.
+           MOVE StepNumber TO CK-STEP-NUMBER
+           MOVE TotalSum TO CK-TOTAL-SUM
+           MOVE NumberOfSteps TO CK-NUMBER-OF-STEPS
+           MOVE WS-METHOD TO CK-METHOD
+           MOVE "COMPLETE" TO CK-STATUS
+           OPEN OUTPUT PI-CHECKPOINT-FILE
+           WRITE PI-CHECKPOINT-RECORD
+           CLOSE PI-CHECKPOINT-FILE.
+
+       Compute-Elapsed-Time.
+      * Works in hundredths of a second to keep the intermediate
+      * arithmetic on whole numbers; assumes a run doesn't cross
+      * midnight.
+           COMPUTE WS-START-HSECS =
+               (WS-START-HR * 3600) + (WS-START-MN * 60)
+           ADD WS-START-SC TO WS-START-HSECS
+           COMPUTE WS-START-HSECS = (WS-START-HSECS * 100)
+           ADD WS-START-HS TO WS-START-HSECS
+
+           COMPUTE WS-END-HSECS =
+               (WS-END-HR * 3600) + (WS-END-MN * 60)
+           ADD WS-END-SC TO WS-END-HSECS
+           COMPUTE WS-END-HSECS = (WS-END-HSECS * 100)
+           ADD WS-END-HS TO WS-END-HSECS
+
+           COMPUTE WS-ELAPSED-HSECS = WS-END-HSECS - WS-START-HSECS
+           COMPUTE WS-ELAPSED-SECONDS ROUNDED = WS-ELAPSED-HSECS / 100.
+
+       Write-Partial-Result.
+      * This job step only owns a sub-range of StepNumber; hand the
+      * raw (un-scaled by StepSize) partial sum to MergePi rather than
+      * computing a Pi value of our own.
+           DISPLAY "Partial sum for this range: " TotalSum
+           MOVE NumberOfSteps TO PP-NUMBER-OF-STEPS
+           MOVE CC-RANGE-START TO PP-RANGE-START
+           MOVE CC-RANGE-END TO PP-RANGE-END
+           MOVE TotalSum TO PP-PARTIAL-SUM
+           MOVE WS-METHOD TO PP-METHOD
+           MOVE WS-PI-TOLERANCE TO PP-TOLERANCE
+
+           OPEN EXTEND PI-PARTIAL-FILE
+           IF WS-PIPRTL-STATUS = "35"
+               OPEN OUTPUT PI-PARTIAL-FILE
+           END-IF
+           WRITE PI-PARTIAL-RECORD
+           CLOSE PI-PARTIAL-FILE.
+
+       Write-Pi-Result.
+      * Append this run's figures to the PI-RESULTS history file so
+      * precision and runtime can be trended across months of runs
+      * instead of being dug out of old spool output.
+           OPEN EXTEND PI-RESULTS-FILE
+           IF WS-PIRESULT-STATUS = "35"
+               OPEN OUTPUT PI-RESULTS-FILE
+           END-IF
+
+           MOVE 0 TO PR-RUN-DATE
+           ACCEPT PR-RUN-DATE FROM DATE YYYYMMDD
+           MOVE WS-START-TIME TO PR-RUN-TIME
+           MOVE NumberOfSteps TO PR-NUMBER-OF-STEPS
+           MOVE WS-METHOD TO PR-METHOD
+           MOVE Pi TO PR-PI-VALUE
+           MOVE WS-ELAPSED-SECONDS TO PR-ELAPSED-SECONDS
+           IF WS-RECONCILE-FAILED
+               MOVE "REJECTED" TO PR-STATUS
+           ELSE
+               MOVE "COMPLETE" TO PR-STATUS
+           END-IF
+
+           WRITE PI-RESULT-RECORD
+
+           CLOSE PI-RESULTS-FILE.
+
