@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  MergePi.
+       AUTHOR.  Ian Kirker.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PI-PARTIAL-FILE
+               ASSIGN TO "PIPRTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-PIPRTL-STATUS.
+           SELECT PI-RESULTS-FILE
+               ASSIGN TO "PIRESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PIRESULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PI-PARTIAL-FILE.
+       COPY piprtl.
+
+       FD  PI-RESULTS-FILE.
+       COPY piresult.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PIPRTL-STATUS    PIC XX VALUE "00".
+       01 WS-PIRESULT-STATUS  PIC XX VALUE "00".
+       01 WS-EOF-FLAG         PIC X VALUE "N".
+           88 WS-EOF                VALUE "Y".
+       01 WS-PARTITION-COUNT  USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+       01 NumberOfSteps       USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+       01 WS-METHOD           PIC X VALUE "M".
+           88 WS-METHOD-SIMPSON    VALUE "S".
+       01 TotalSum            USAGE IS FLOAT-LONG VALUE 0.
+       01 Pi                  USAGE IS FLOAT-LONG VALUE 0.
+       01 StepSize            USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-STEP-SCALE       USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-PI-REFERENCE     USAGE IS FLOAT-LONG
+                               VALUE 3.14159265358979.
+       01 WS-PI-TOLERANCE     USAGE IS FLOAT-LONG VALUE 0.0001.
+       01 WS-PI-ABS-ERROR     USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-RECONCILE-RESULT PIC X VALUE "N".
+           88 WS-RECONCILE-FAILED  VALUE "Y".
+
+       PROCEDURE DIVISION.
+       Begin.
+           OPEN INPUT PI-PARTIAL-FILE
+           IF WS-PIPRTL-STATUS NOT = "00"
+               DISPLAY "No partial results to merge -- PIPRTL.DAT "
+                   "missing or empty"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ PI-PARTIAL-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM Accumulate-Partial-Sum
+               END-READ
+           END-PERFORM
+           CLOSE PI-PARTIAL-FILE
+
+           IF WS-PARTITION-COUNT = 0 OR NumberOfSteps = 0
+               DISPLAY "No usable partial results found to merge"
+               MOVE 8 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           COMPUTE StepSize ROUNDED = 1 / NumberOfSteps
+           IF WS-METHOD-SIMPSON
+               COMPUTE WS-STEP-SCALE ROUNDED = StepSize / 3
+           ELSE
+               MOVE StepSize TO WS-STEP-SCALE
+           END-IF
+           COMPUTE Pi ROUNDED = TotalSum * WS-STEP-SCALE
+
+           DISPLAY "Merged " WS-PARTITION-COUNT " partial result(s)"
+           DISPLAY "  NumberOfSteps: " NumberOfSteps
+           DISPLAY "Obtained value of Pi: " Pi
+
+           PERFORM Reconcile-Pi-Value
+           PERFORM Write-Pi-Result
+           PERFORM Clear-Partial-File
+
+           IF WS-RECONCILE-FAILED
+               MOVE 8 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       Accumulate-Partial-Sum.
+      * The first record read sets the baseline NumberOfSteps/method/
+      * tolerance that every other partial record is expected to share
+      * -- they all have to come from the same CalculatePi control
+      * card, just over different sub-ranges.  A record that doesn't
+      * match is excluded rather than silently folded into TotalSum,
+      * since summing partial sums computed against different
+      * NumberOfSteps or a different method would produce a Pi value
+      * that doesn't correspond to any real run.
+           IF WS-PARTITION-COUNT = 0
+               MOVE PP-NUMBER-OF-STEPS TO NumberOfSteps
+               MOVE PP-METHOD TO WS-METHOD
+               MOVE PP-TOLERANCE TO WS-PI-TOLERANCE
+               ADD PP-PARTIAL-SUM TO TotalSum
+               ADD 1 TO WS-PARTITION-COUNT
+           ELSE
+               IF PP-NUMBER-OF-STEPS NOT = NumberOfSteps
+                   OR PP-METHOD NOT = WS-METHOD
+                   DISPLAY "*** SKIPPING mismatched partial record -- "
+                       "steps " PP-NUMBER-OF-STEPS " method " PP-METHOD
+                   DISPLAY "    expected steps " NumberOfSteps
+                       " method " WS-METHOD
+               ELSE
+                   ADD PP-PARTIAL-SUM TO TotalSum
+                   ADD 1 TO WS-PARTITION-COUNT
+               END-IF
+           END-IF.
+
+       Reconcile-Pi-Value.
+           COMPUTE WS-PI-ABS-ERROR = Pi - WS-PI-REFERENCE
+           IF WS-PI-ABS-ERROR < 0
+               COMPUTE WS-PI-ABS-ERROR = WS-PI-ABS-ERROR * -1
+           END-IF
+           IF WS-PI-ABS-ERROR > WS-PI-TOLERANCE
+               MOVE "Y" TO WS-RECONCILE-RESULT
+               DISPLAY "*** PI RECONCILIATION FAILED ***"
+               DISPLAY "    computed Pi   : " Pi
+               DISPLAY "    reference Pi  : " WS-PI-REFERENCE
+               DISPLAY "    absolute error: " WS-PI-ABS-ERROR
+               DISPLAY "    tolerance     : " WS-PI-TOLERANCE
+           END-IF.
+
+       Write-Pi-Result.
+           OPEN EXTEND PI-RESULTS-FILE
+           IF WS-PIRESULT-STATUS = "35"
+               OPEN OUTPUT PI-RESULTS-FILE
+           END-IF
+
+           MOVE 0 TO PR-RUN-DATE
+           ACCEPT PR-RUN-DATE FROM DATE YYYYMMDD
+           MOVE 0 TO PR-RUN-TIME
+           ACCEPT PR-RUN-TIME FROM TIME
+           MOVE NumberOfSteps TO PR-NUMBER-OF-STEPS
+           MOVE WS-METHOD TO PR-METHOD
+           MOVE Pi TO PR-PI-VALUE
+           MOVE 0 TO PR-ELAPSED-SECONDS
+           IF WS-RECONCILE-FAILED
+               MOVE "REJECTED" TO PR-STATUS
+           ELSE
+               MOVE "MERGED" TO PR-STATUS
+           END-IF
+
+           WRITE PI-RESULT-RECORD
+
+           CLOSE PI-RESULTS-FILE.
+
+       Clear-Partial-File.
+      * The partial sums have been folded into a final result, so
+      * empty the file out ready for the next set of parallel job
+      * steps -- otherwise the next merge would double-count them.
+           OPEN OUTPUT PI-PARTIAL-FILE
+           CLOSE PI-PARTIAL-FILE.
