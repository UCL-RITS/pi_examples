@@ -0,0 +1,266 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PiInquiry.
+       AUTHOR.  Ian Kirker.
+
+      * Online CICS transaction (PIIQ) for the pi_examples suite.
+      * Shows the most recently filed PI-RESULTS record and lets an
+      * authorized user key in a NumberOfSteps value to run a small
+      * ad-hoc recalculation without waiting for the next batch
+      * window.  Runs pseudo-conversationally: the first entry (no
+      * COMMAREA) displays the latest figure and prompts for input;
+      * the second entry (COMMAREA present) takes the keyed-in value,
+      * validates and runs it, and displays the result.
+      *
+      * CICS cannot open the batch programs' QSAM PI-RESULTS-FILE, so
+      * this transaction reads/writes a VSAM KSDS (DD/DSN PIRESKSD)
+      * that mirrors the same fields (copybooks/pikssd.cpy) keyed by
+      * run date+time; keeping it in step with PIRESULT.DAT is a site
+      * VSAM/QSAM replication concern, not something this program
+      * does itself.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-RESP                USAGE IS BINARY-LONG.
+       01 WS-SEND-LENGTH         USAGE IS BINARY-LONG.
+       01 WS-RECEIVE-LENGTH      USAGE IS BINARY-LONG VALUE 10.
+       01 WS-ABS-TIME            PIC S9(15) COMP-3.
+
+       01 WS-INPUT-STEPS         PIC 9(10).
+       01 WS-INPUT-AREA          PIC X(10).
+
+       01 WS-LOOP-LIMIT          USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+       01 StepNumber             USAGE IS BINARY-LONG UNSIGNED VALUE 0.
+       01 TotalSum               USAGE IS FLOAT-LONG VALUE 0.
+       01 Pi                     USAGE IS FLOAT-LONG.
+       01 StepSize               USAGE IS FLOAT-LONG.
+       01 X                      USAGE IS FLOAT-LONG.
+       01 ThisSlice              USAGE IS FLOAT-LONG.
+       01 WS-MID-OFFSET          USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-X-SQUARED           USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-SLICE-DENOM         USAGE IS FLOAT-LONG VALUE 0.
+
+      * An ad-hoc run keyed in from a terminal has to give the screen
+      * back inside one CICS task, so it is capped far below the
+      * batch job's default of ten million slices; anything bigger
+      * belongs in a submitted batch job, not this transaction.
+       01 WS-ONLINE-MAX-STEPS    PIC 9(10) VALUE 0000500000.
+
+       01 WS-OUTPUT-LINE.
+           05 FILLER              PIC X(20) VALUE
+               "Latest Pi on file: ".
+           05 OL-PI-VALUE         PIC 9(1).9(15).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 FILLER              PIC X(08) VALUE "(steps ".
+           05 OL-STEPS            PIC ZZZZZZZZZ9.
+           05 FILLER              PIC X(01) VALUE ")".
+
+       01 WS-PROMPT-LINE          PIC X(60) VALUE
+           "Key NumberOfSteps for an ad-hoc run, or leave blank: ".
+
+       01 WS-RESULT-LINE.
+           05 FILLER              PIC X(16) VALUE
+               "Ad-hoc Pi value:".
+           05 RL-PI-VALUE         PIC 9(1).9(15).
+           05 FILLER              PIC X(01) VALUE SPACE.
+           05 FILLER              PIC X(08) VALUE "(steps ".
+           05 RL-STEPS            PIC ZZZZZZZZZ9.
+           05 FILLER              PIC X(01) VALUE ")".
+
+       01 WS-ERROR-LINE           PIC X(60) VALUE SPACES.
+
+       01 WS-COMMAREA.
+           05 CA-STAGE            PIC X(01).
+               88 CA-AWAITING-INPUT  VALUE "P".
+
+       COPY pikssd.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA             PIC X(01).
+
+       PROCEDURE DIVISION.
+       Begin.
+           IF EIBCALEN = 0
+               PERFORM Show-Latest-And-Prompt
+           ELSE
+               MOVE DFHCOMMAREA TO WS-COMMAREA
+               IF CA-AWAITING-INPUT
+                   PERFORM Take-Input-And-Calculate
+               ELSE
+                   PERFORM Show-Latest-And-Prompt
+               END-IF
+           END-IF
+
+           EXEC CICS RETURN
+               TRANSID("PIIQ")
+               COMMAREA(WS-COMMAREA)
+               LENGTH(LENGTH OF WS-COMMAREA)
+           END-EXEC.
+
+       Show-Latest-And-Prompt.
+      * Browse the KSDS backwards from high-values to land on the
+      * most recently keyed record.
+           PERFORM Find-Latest-Result
+
+           EXEC CICS SEND TEXT
+               FROM(WS-OUTPUT-LINE)
+               LENGTH(LENGTH OF WS-OUTPUT-LINE)
+               ERASE
+           END-EXEC
+
+           EXEC CICS SEND TEXT
+               FROM(WS-PROMPT-LINE)
+               LENGTH(LENGTH OF WS-PROMPT-LINE)
+               ACCUM
+           END-EXEC
+
+           MOVE "P" TO CA-STAGE.
+
+       Find-Latest-Result.
+           MOVE HIGH-VALUES TO PK-RUN-KEY
+           MOVE SPACES TO WS-OUTPUT-LINE
+           MOVE 0 TO PK-PI-VALUE
+           MOVE 0 TO PK-NUMBER-OF-STEPS
+
+           EXEC CICS STARTBR
+               DATASET("PIRESKSD")
+               RIDFLD(PK-RUN-KEY)
+               GTEQ
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS READPREV
+                   DATASET("PIRESKSD")
+                   INTO(PI-KSDS-RECORD)
+                   RIDFLD(PK-RUN-KEY)
+                   RESP(WS-RESP)
+               END-EXEC
+               EXEC CICS ENDBR
+                   DATASET("PIRESKSD")
+               END-EXEC
+           END-IF
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE PK-PI-VALUE TO OL-PI-VALUE
+               MOVE PK-NUMBER-OF-STEPS TO OL-STEPS
+           ELSE
+               MOVE "Latest Pi on file: (no runs on file yet)"
+                   TO WS-OUTPUT-LINE
+           END-IF.
+
+       Take-Input-And-Calculate.
+           MOVE SPACES TO WS-INPUT-AREA
+           EXEC CICS RECEIVE
+               INTO(WS-INPUT-AREA)
+               LENGTH(WS-RECEIVE-LENGTH)
+               RESP(WS-RESP)
+           END-EXEC
+
+           MOVE SPACES TO WS-ERROR-LINE
+           IF WS-RESP NOT = DFHRESP(NORMAL) OR WS-INPUT-AREA = SPACES
+               PERFORM Show-Latest-And-Prompt
+               EXIT PARAGRAPH
+           END-IF
+
+      * Test the raw alphanumeric input CICS actually received (just
+      * the typed bytes, per WS-RECEIVE-LENGTH) rather than the field
+      * after it's been MOVEd into a numeric PIC 9(10) -- an
+      * alphanumeric-to-numeric MOVE strips/reinterprets non-digit
+      * characters instead of preserving them for a NUMERIC test to
+      * catch, so keyed garbage like "12a" would otherwise sail
+      * through as 12.
+           IF WS-INPUT-AREA(1:WS-RECEIVE-LENGTH) IS NOT NUMERIC
+               PERFORM Reject-Ad-Hoc-Input
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-INPUT-AREA TO WS-INPUT-STEPS
+           IF WS-INPUT-STEPS = 0
+               OR WS-INPUT-STEPS > WS-ONLINE-MAX-STEPS
+               PERFORM Reject-Ad-Hoc-Input
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM Calculate-Pi-Online
+           PERFORM Store-Online-Result
+
+           MOVE Pi TO RL-PI-VALUE
+           MOVE WS-INPUT-STEPS TO RL-STEPS
+           EXEC CICS SEND TEXT
+               FROM(WS-RESULT-LINE)
+               LENGTH(LENGTH OF WS-RESULT-LINE)
+               ERASE
+           END-EXEC
+
+           EXEC CICS SEND TEXT
+               FROM(WS-PROMPT-LINE)
+               LENGTH(LENGTH OF WS-PROMPT-LINE)
+               ACCUM
+           END-EXEC
+
+           MOVE "P" TO CA-STAGE.
+
+       Reject-Ad-Hoc-Input.
+           MOVE "Enter a number from 1 to 500000, or leave blank"
+               TO WS-ERROR-LINE
+           EXEC CICS SEND TEXT
+               FROM(WS-ERROR-LINE)
+               LENGTH(LENGTH OF WS-ERROR-LINE)
+               ERASE
+           END-EXEC
+           MOVE "P" TO CA-STAGE.
+
+       Calculate-Pi-Online.
+      * Same midpoint rule as the batch job (CalculatePi), kept
+      * in-line here rather than CALLed since the batch program's
+      * copy is built around QSAM/checkpoint files a CICS task can't
+      * touch; an ad-hoc online run has no need for checkpointing at
+      * this step count anyway.  StepNumber is 0-based, so the
+      * midpoint of slice StepNumber is (StepNumber + 0.5) * StepSize.
+      * f(x) = 4 / (1 + x*x) is split into two-operand COMPUTE steps
+      * rather than one chained expression for the same reason as
+      * CalculatePi's Compute-Slice-Value: this runtime evaluates a
+      * COMPUTE with three or more chained +/* terms incorrectly and
+      * drops a term.
+           MOVE 0 TO StepNumber
+           MOVE 0 TO TotalSum
+           MOVE WS-INPUT-STEPS TO WS-LOOP-LIMIT
+           COMPUTE StepSize ROUNDED = 1 / WS-INPUT-STEPS
+
+           PERFORM VARYING StepNumber FROM 0 BY 1
+             UNTIL StepNumber >= WS-LOOP-LIMIT
+             COMPUTE WS-MID-OFFSET = StepNumber + 0.5
+             COMPUTE X ROUNDED = WS-MID-OFFSET * StepSize
+             COMPUTE WS-X-SQUARED = X * X
+             COMPUTE WS-SLICE-DENOM = 1 + WS-X-SQUARED
+             COMPUTE ThisSlice ROUNDED = 4 / WS-SLICE-DENOM
+             ADD ThisSlice TO TotalSum
+           END-PERFORM
+
+           COMPUTE Pi ROUNDED = TotalSum * StepSize.
+
+       Store-Online-Result.
+           MOVE 0 TO PK-RUN-DATE
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABS-TIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABS-TIME)
+               YYYYMMDD(PK-RUN-DATE)
+               TIME(PK-RUN-TIME)
+           END-EXEC
+
+           MOVE WS-INPUT-STEPS TO PK-NUMBER-OF-STEPS
+           MOVE "M" TO PK-METHOD
+           MOVE Pi TO PK-PI-VALUE
+           MOVE 0 TO PK-ELAPSED-SECONDS
+           MOVE "ONLINE" TO PK-STATUS
+
+           EXEC CICS WRITE
+               DATASET("PIRESKSD")
+               FROM(PI-KSDS-RECORD)
+               RIDFLD(PK-RUN-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
