@@ -0,0 +1,11 @@
+      * PIPRTL - one partial-sum record contributed by a single
+      * CalculatePi job step running over a sub-range of StepNumber.
+      * MergePi reads every record in this file, adds the partial
+      * sums together, and applies StepSize once to get the final Pi.
+       01 PI-PARTIAL-RECORD.
+           05 PP-NUMBER-OF-STEPS    USAGE IS BINARY-LONG UNSIGNED.
+           05 PP-RANGE-START        USAGE IS BINARY-LONG UNSIGNED.
+           05 PP-RANGE-END          USAGE IS BINARY-LONG UNSIGNED.
+           05 PP-PARTIAL-SUM        USAGE IS FLOAT-LONG.
+           05 PP-METHOD             PIC X(01).
+           05 PP-TOLERANCE          USAGE IS FLOAT-LONG.
