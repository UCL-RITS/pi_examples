@@ -0,0 +1,6 @@
+      * PICRPT - PiTrendReport control card.  Selects which YYYYMM
+      * to summarize; a blank/omitted card defaults to the current
+      * month.
+       01 PI-REPORT-CONTROL-CARD.
+           05 CR-REPORT-YYYYMM     PIC 9(6).
+           05 FILLER               PIC X(74).
