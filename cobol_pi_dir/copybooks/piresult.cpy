@@ -0,0 +1,9 @@
+      * PIRESULT - one PI-RESULTS history record per CalculatePi run.
+       01 PI-RESULT-RECORD.
+           05 PR-RUN-DATE           PIC 9(8).
+           05 PR-RUN-TIME           PIC 9(8).
+           05 PR-NUMBER-OF-STEPS    PIC 9(10).
+           05 PR-METHOD             PIC X(01).
+           05 PR-PI-VALUE           PIC 9(1)V9(15).
+           05 PR-ELAPSED-SECONDS    PIC 9(6)V99.
+           05 PR-STATUS             PIC X(08).
