@@ -0,0 +1,22 @@
+      * PIAUDIT - one audit record per CalculatePi execution.
+      * Written (status RUNNING) before the slice loop starts and
+      * rewritten with the final status at STOP RUN, so "why did last
+      * Tuesday's Pi figure change" always has an answer.
+      * AU-RANGE-START is carried inside the key itself, not just as
+      * data, so two parallel partial job steps sharing a JOBNAME that
+      * happen to start within the same hundredth of a second still
+      * get distinct audit records instead of colliding on job-id/
+      * start-date/start-time alone.
+       01 PI-AUDIT-RECORD.
+           05 AU-RUN-KEY.
+               10 AU-JOB-ID           PIC X(08).
+               10 AU-START-DATE       PIC 9(8).
+               10 AU-START-TIME       PIC 9(8).
+               10 AU-RANGE-START      PIC 9(10).
+           05 AU-USER-ID              PIC X(08).
+           05 AU-NUMBER-OF-STEPS      PIC 9(10).
+           05 AU-METHOD               PIC X(01).
+           05 AU-RANGE-END            PIC 9(10).
+           05 AU-END-DATE             PIC 9(8).
+           05 AU-END-TIME             PIC 9(8).
+           05 AU-FINAL-STATUS         PIC X(08).
