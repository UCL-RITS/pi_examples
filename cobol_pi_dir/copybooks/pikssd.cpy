@@ -0,0 +1,22 @@
+      * PIKSSD - the PI-RESULTS record as seen online.
+      * CICS can only browse/read VSAM, not the QSAM/LINE SEQUENTIAL
+      * PI-RESULTS-FILE the batch programs use, so the online region
+      * is assumed to have a VSAM KSDS (ddname/DSN PIRESKSD) carrying
+      * the same fields, keyed on run date+time, kept in step with
+      * PI-RESULTS-FILE by the site's VSAM/QSAM replication job.  The
+      * record layout mirrors copybooks/piresult.cpy field for field,
+      * except PK-RUN-TIME: it's stamped from CICS FORMATTIME's TIME()
+      * operand, which returns HHMMSS (six digits, no hundredths),
+      * rather than the batch job's ACCEPT ... FROM TIME (eight digits,
+      * HHMMSSTT) that fills PR-RUN-TIME -- sized to match what
+      * actually populates it instead of carrying two always-zero
+      * trailing digits.
+       01 PI-KSDS-RECORD.
+           05 PK-RUN-KEY.
+               10 PK-RUN-DATE           PIC 9(8).
+               10 PK-RUN-TIME           PIC 9(6).
+           05 PK-NUMBER-OF-STEPS        PIC 9(10).
+           05 PK-METHOD                 PIC X(01).
+           05 PK-PI-VALUE               PIC 9(1)V9(15).
+           05 PK-ELAPSED-SECONDS        PIC 9(6)V99.
+           05 PK-STATUS                 PIC X(08).
