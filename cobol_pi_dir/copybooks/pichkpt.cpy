@@ -0,0 +1,10 @@
+      * PICHKPT - restart checkpoint for the PERFORM VARYING slice
+      * loop.  Holds just enough state (the next StepNumber and the
+      * running TotalSum) to resume a run that abended partway through
+      * instead of recomputing from scratch.
+       01 PI-CHECKPOINT-RECORD.
+           05 CK-STEP-NUMBER       USAGE IS BINARY-LONG UNSIGNED.
+           05 CK-TOTAL-SUM         USAGE IS FLOAT-LONG.
+           05 CK-NUMBER-OF-STEPS   USAGE IS BINARY-LONG UNSIGNED.
+           05 CK-METHOD            PIC X(01).
+           05 CK-STATUS            PIC X(08).
