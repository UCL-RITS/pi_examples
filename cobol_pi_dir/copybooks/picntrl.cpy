@@ -0,0 +1,19 @@
+      * PICNTRL - CalculatePi control card layout.
+      * One 80-byte SYSIN record supplies the run-time parameters that
+      * used to be hardcoded in WORKING-STORAGE.  Any field left blank
+      * (or the whole card omitted) falls back to the program default.
+      * CC-RANGE-START/CC-RANGE-END let one job step compute only a
+      * sub-range of StepNumber (a "partial run" -- see PP-RANGE-START/
+      * PP-RANGE-END in PIPRTL and the MergePi program).  Leave
+      * CC-RANGE-END at zero for a normal, single-process, full-range
+      * run.
+      * CC-METHOD picks the numerical method: "M" (midpoint rule, the
+      * default), "S" (Simpson's rule), or "R" (Monte Carlo).  Blank
+      * or any other value falls back to "M".
+       01 PI-CONTROL-CARD.
+           05 CC-NUMBER-OF-STEPS    PIC 9(10).
+           05 CC-TOLERANCE          PIC 9V9(6).
+           05 CC-RANGE-START        PIC 9(10).
+           05 CC-RANGE-END          PIC 9(10).
+           05 CC-METHOD             PIC X(01).
+           05 FILLER                PIC X(42).
