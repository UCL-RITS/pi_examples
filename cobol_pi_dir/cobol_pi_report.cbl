@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.  PiTrendReport.
+       AUTHOR.  Ian Kirker.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PI-RESULTS-FILE
+               ASSIGN TO "PIRESULT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PIRESULT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PI-RESULTS-FILE.
+       COPY piresult.
+
+       WORKING-STORAGE SECTION.
+       01 WS-PIRESULT-STATUS  PIC XX VALUE "00".
+       01 WS-EOF-FLAG         PIC X VALUE "N".
+           88 WS-EOF                VALUE "Y".
+       01 WS-SELECTED-YYYYMM  PIC 9(6) VALUE 0.
+       01 WS-RECORD-YYYYMM    PIC 9(6) VALUE 0.
+       01 WS-TODAY-DATE       PIC 9(8) VALUE 0.
+
+       01 WS-RUN-COUNT         PIC 9(8) VALUE 0.
+       01 WS-ELAPSED-RUN-COUNT PIC 9(8) VALUE 0.
+       01 WS-STEPS-TOTAL       PIC 9(18) VALUE 0.
+       01 WS-STEPS-MIN         PIC 9(10) VALUE 9999999999.
+       01 WS-STEPS-MAX         PIC 9(10) VALUE 0.
+       01 WS-PI-TOTAL          USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-ELAPSED-TOTAL     USAGE IS FLOAT-LONG VALUE 0.
+
+       01 WS-AVG-STEPS         PIC 9(10) VALUE 0.
+       01 WS-AVG-PI            USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-AVG-ELAPSED       USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-AVG-DRIFT         USAGE IS FLOAT-LONG VALUE 0.
+       01 WS-PI-REFERENCE      USAGE IS FLOAT-LONG
+                                VALUE 3.14159265358979.
+
+       COPY picrpt.
+
+       PROCEDURE DIVISION.
+       Begin.
+           PERFORM Read-Report-Control-Card
+           PERFORM Summarize-History
+           PERFORM Print-Report
+
+           IF WS-RUN-COUNT = 0
+               MOVE 4 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       Read-Report-Control-Card.
+           MOVE SPACES TO PI-REPORT-CONTROL-CARD
+           ACCEPT PI-REPORT-CONTROL-CARD FROM SYSIN
+           IF CR-REPORT-YYYYMM IS NUMERIC AND CR-REPORT-YYYYMM > 0
+               MOVE CR-REPORT-YYYYMM TO WS-SELECTED-YYYYMM
+           ELSE
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               MOVE WS-TODAY-DATE(1:6) TO WS-SELECTED-YYYYMM
+           END-IF.
+
+       Summarize-History.
+           OPEN INPUT PI-RESULTS-FILE
+           IF WS-PIRESULT-STATUS NOT = "00"
+               DISPLAY "No PI-RESULTS history found to report on"
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ PI-RESULTS-FILE
+                   AT END
+                       MOVE "Y" TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM Evaluate-History-Record
+               END-READ
+           END-PERFORM
+           CLOSE PI-RESULTS-FILE.
+
+       Evaluate-History-Record.
+           MOVE PR-RUN-DATE(1:6) TO WS-RECORD-YYYYMM
+           IF WS-RECORD-YYYYMM = WS-SELECTED-YYYYMM
+               AND PR-STATUS NOT = "REJECTED"
+               ADD 1 TO WS-RUN-COUNT
+               ADD PR-NUMBER-OF-STEPS TO WS-STEPS-TOTAL
+               IF PR-NUMBER-OF-STEPS < WS-STEPS-MIN
+                   MOVE PR-NUMBER-OF-STEPS TO WS-STEPS-MIN
+               END-IF
+               IF PR-NUMBER-OF-STEPS > WS-STEPS-MAX
+                   MOVE PR-NUMBER-OF-STEPS TO WS-STEPS-MAX
+               END-IF
+               ADD PR-PI-VALUE TO WS-PI-TOTAL
+      * MergePi has no wall-clock figure of its own that actually
+      * represents the batch window its parallel job steps ran in
+      * (each step's own elapsed time overlaps the others), so it
+      * files MERGED rows with PR-ELAPSED-SECONDS hardcoded to zero.
+      * Folding those zeros into the average would understate it --
+      * keep a separate count/total of only the rows that carry a
+      * real elapsed figure.
+               IF PR-STATUS NOT = "MERGED"
+                   ADD PR-ELAPSED-SECONDS TO WS-ELAPSED-TOTAL
+                   ADD 1 TO WS-ELAPSED-RUN-COUNT
+               END-IF
+           END-IF.
+
+       Print-Report.
+           DISPLAY " "
+           DISPLAY "========================================"
+           DISPLAY "  CALCULATEPI MONTHLY TREND REPORT -- "
+               WS-SELECTED-YYYYMM
+           DISPLAY "========================================"
+           IF WS-RUN-COUNT = 0
+               DISPLAY "  No completed runs found for this month."
+               DISPLAY "========================================"
+               EXIT PARAGRAPH
+           END-IF
+
+           COMPUTE WS-AVG-STEPS = WS-STEPS-TOTAL / WS-RUN-COUNT
+           COMPUTE WS-AVG-PI ROUNDED = WS-PI-TOTAL / WS-RUN-COUNT
+           IF WS-ELAPSED-RUN-COUNT = 0
+               MOVE 0 TO WS-AVG-ELAPSED
+           ELSE
+               COMPUTE WS-AVG-ELAPSED ROUNDED =
+                   WS-ELAPSED-TOTAL / WS-ELAPSED-RUN-COUNT
+           END-IF
+           COMPUTE WS-AVG-DRIFT = WS-AVG-PI - WS-PI-REFERENCE
+           IF WS-AVG-DRIFT < 0
+               COMPUTE WS-AVG-DRIFT = WS-AVG-DRIFT * -1
+           END-IF
+
+           DISPLAY "  Runs counted        : " WS-RUN-COUNT
+           DISPLAY "  NumberOfSteps avg   : " WS-AVG-STEPS
+           DISPLAY "  NumberOfSteps min   : " WS-STEPS-MIN
+           DISPLAY "  NumberOfSteps max   : " WS-STEPS-MAX
+           DISPLAY "  Average Pi          : " WS-AVG-PI
+           DISPLAY "  Drift from reference: " WS-AVG-DRIFT
+           DISPLAY "  Average elapsed sec : " WS-AVG-ELAPSED
+           DISPLAY "========================================".
